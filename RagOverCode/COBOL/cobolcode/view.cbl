@@ -3,13 +3,42 @@ PROGRAM-ID. View.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
+01 USER-INPUT PIC X(5) JUSTIFIED RIGHT.
+01 USER-INPUT-NUM REDEFINES USER-INPUT PIC 9(5).
+01 RUNNING-TOTAL PIC S9(7)V99 VALUE ZERO.
+01 RUNNING-TOTAL-DISPLAY PIC ZZZZZZ9.99-.
+
+LINKAGE SECTION.
 01 DISPLAY-DATA PIC X(50).
-01 USER-INPUT PIC X(5).
 
 PROCEDURE DIVISION USING DISPLAY-DATA.
     DISPLAY "Enter a number: ".
     ACCEPT USER-INPUT.
+    INSPECT USER-INPUT REPLACING LEADING SPACE BY ZERO.
+
+    MOVE SPACES TO DISPLAY-DATA.
+    IF USER-INPUT IS NUMERIC
+        ADD USER-INPUT-NUM TO RUNNING-TOTAL
+            ON SIZE ERROR
+                STRING "Input: " DELIMITED BY SIZE
+                       USER-INPUT DELIMITED BY SIZE
+                       " Running Total overflowed - value not added"
+                         DELIMITED BY SIZE
+                  INTO DISPLAY-DATA
+            NOT ON SIZE ERROR
+                MOVE RUNNING-TOTAL TO RUNNING-TOTAL-DISPLAY
+                STRING "Input: " DELIMITED BY SIZE
+                       USER-INPUT DELIMITED BY SIZE
+                       " Running Total: " DELIMITED BY SIZE
+                       RUNNING-TOTAL-DISPLAY DELIMITED BY SIZE
+                  INTO DISPLAY-DATA
+        END-ADD
+    ELSE
+        STRING "Input: " DELIMITED BY SIZE
+               USER-INPUT DELIMITED BY SIZE
+               " is not numeric - ignored" DELIMITED BY SIZE
+          INTO DISPLAY-DATA
+    END-IF.
 
-    MOVE "Input: " USER-INPUT " Calculated: " DISPLAY-DATA TO DISPLAY-DATA.
     DISPLAY DISPLAY-DATA.
-    EXIT PROGRAM.
\ No newline at end of file
+    EXIT PROGRAM.
