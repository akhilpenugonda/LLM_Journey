@@ -0,0 +1,59 @@
+//CALPINIT JOB (ACCTNO,ROOM),'DB2 CATALOG RPT INIT',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//* CALPINIT - ONE-TIME BOOTSTRAP FOR CALPRML'S GDGS AND AUDIT FILE   *
+//*                                                                   *
+//* A RELATIVE GENERATION REFERENCE SUCH AS TBLHIST(0) IS RESOLVED AT *
+//* JCL ALLOCATION TIME, BEFORE CALPRML GETS CONTROL - IF THE GDG     *
+//* BASE HAS NO GENERATIONS CATALOGED YET, THE ALLOCATION FAILS THE   *
+//* STEP OUTRIGHT AND CALPRML NEVER RUNS LONG ENOUGH TO REACH ITS OWN *
+//* "NO PRIOR GENERATION" HANDLING IN LOAD-PRIOR-TABLE.  LIKEWISE,    *
+//* THE TBLCSV GDG BASE AND THE AUDITF DATA SET MUST EXIST BEFORE     *
+//* CALPRML.JCL CAN ALLOCATE (+1) AGAINST THE FORMER OR DISP=MOD      *
+//* AGAINST THE LATTER.  RUN THIS JOB ONCE, BEFORE CALPRML.JCL IS     *
+//* FIRST SCHEDULED, TO -                                             *
+//*   - DEFINE THE TBLHIST GDG BASE AND CATALOG AN EMPTY GENERATION 0 *
+//*     SO THE NIGHTLY JOB'S TBLPRIO DD ALWAYS HAS A GENERATION TO    *
+//*     ALLOCATE AGAINST,                                             *
+//*   - DEFINE THE TBLCSV GDG BASE SO THE NIGHTLY JOB CAN ALWAYS      *
+//*     CATALOG A NEW (+1) GENERATION, AND                            *
+//*   - CATALOG AN EMPTY AUDITF SO THE NIGHTLY JOB'S DISP=MOD STEP    *
+//*     HAS SOMETHING TO APPEND TO ON ITS FIRST RUN.                  *
+//*                                                                   *
+//* MODIFICATION HISTORY                                              *
+//* 08/09/2026  RLH  ORIGINAL VERSION                                 *
+//* 08/09/2026  RLH  ADD TBLCSV GDG DEFINE AND AUDITF BOOTSTRAP       *
+//*                                                                   *
+//*********************************************************************
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.CALPRML.TBLHIST) -
+              LIMIT(14)                  -
+              NOEMPTY                    -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.CALPRML.TBLCSV)  -
+              LIMIT(14)                  -
+              NOEMPTY                    -
+              SCRATCH)
+/*
+//*
+//* CATALOG GENERATION 0 AS AN EMPTY, VALID SEQUENTIAL DATA SET -
+//* CALPRML'S LOAD-PRIOR-TABLE TREATS AN EMPTY PRIOR GENERATION THE
+//* SAME AS A FIRST RUN (NO TABLES MATCH, NOTHING REPORTED DROPPED).
+//CATGEN0  EXEC PGM=IEFBR14
+//TBLHIST  DD DSN=PROD.CALPRML.TBLHIST(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//*
+//* CATALOG AN EMPTY AUDITF SO THE NIGHTLY JOB'S AUDIT DD (DISP=MOD)
+//* HAS A DATA SET TO APPEND TO FROM ITS VERY FIRST RUN ONWARD
+//CATAUDIT EXEC PGM=IEFBR14
+//AUDIT    DD DSN=PROD.CALPRML.AUDITF,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=67,BLKSIZE=0)
