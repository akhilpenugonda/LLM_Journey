@@ -0,0 +1,78 @@
+//CALPRML  JOB (ACCTNO,ROOM),'DB2 CATALOG RPT',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             REGION=0M
+//*
+//*********************************************************************
+//*                                                                   *
+//* CALPRML - NIGHTLY DB2 CATALOG PARAMETER / TABLE LISTING           *
+//*                                                                   *
+//* DRIVES CALPRML AGAINST EVERY PROCNM/SCHEMA PAIR IN CTLCARD AND    *
+//* PRODUCES ONE CONSOLIDATED REPOUT, A TBLCSV EXTRACT FOR THE        *
+//* CHANGE-MANAGEMENT SPREADSHEET, AND AN APPENDED AUDITF RECORD OF   *
+//* THE RUN.  SCHEDULE IN THE NIGHTLY CATALOG-REPORTING WINDOW,       *
+//* AFTER THE DB2 CATALOG STATISTICS JOBS AND BEFORE THE CHANGE-      *
+//* MANAGEMENT EXTRACT PICKUP.                                       *
+//*                                                                   *
+//* MODIFICATION HISTORY                                              *
+//* 08/09/2026  RLH  ORIGINAL VERSION                                 *
+//*                                                                   *
+//*********************************************************************
+//*
+//RUNCPRML EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=PRODDB2.DSNLOAD,DISP=SHR
+//         DD DSN=PROD.CALPRML.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CALPRML) PLAN(CALPRML) LIB('PROD.CALPRML.LOADLIB')
+  END
+/*
+//*
+//* PROCNM/SCHEMA PAIRS TO LIST, ONE PER RECORD - SEE CTL-RECORD IN
+//* CALPRML FOR THE LAYOUT (PROCNM PIC X(18), SCHEMA PIC X(08))
+//CTLCARD  DD DSN=PROD.CALPRML.CTLCARD,DISP=SHR
+//*
+//SYSPRINT DD SYSOUT=*
+//*
+//* TODAY'S TABLE-LIST GENERATION, KEPT FOR TOMORROW'S DRIFT COMPARE
+//TBLHIST  DD DSN=PROD.CALPRML.TBLHIST(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//*
+//* YESTERDAY'S GENERATION.  CALPRML TOLERATES AN EMPTY GENERATION AS
+//* "NO PRIOR RUN", BUT A MISSING GENERATION FAILS THIS STEP'S
+//* ALLOCATION BEFORE CALPRML EVER GETS CONTROL - RUN CALPINIT ONCE,
+//* BEFORE THIS JOB IS FIRST SCHEDULED, TO CATALOG AN EMPTY GENERATION
+//* ZERO SO THIS DD ALWAYS HAS SOMETHING TO ALLOCATE AGAINST
+//TBLPRIO  DD DSN=PROD.CALPRML.TBLHIST(0),DISP=SHR
+//*
+//* DELIMITED EXTRACT FOR THE CHANGE-MANAGEMENT TRACKING SPREADSHEET,
+//* ONE NEW GENERATION PER RUN - A PLAIN DSN WITH DISP=(NEW,CATLG,...)
+//* WOULD FAIL EVERY NIGHT AFTER THE FIRST, SINCE NEW REQUIRES THE
+//* NAME NOT ALREADY BE CATALOGED
+//TBLCSV   DD DSN=PROD.CALPRML.TBLCSV(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* RUN-HISTORY AUDIT TRAIL - APPENDED EVERY RUN, NEVER OVERLAID.
+//* PROD.CALPRML.AUDITF MUST ALREADY BE CATALOGED FOR DISP=MOD TO
+//* APPEND TO IT - RUN CALPINIT ONCE, BEFORE THIS JOB IS FIRST
+//* SCHEDULED, TO ALLOCATE THE EMPTY DATA SET
+//AUDIT    DD DSN=PROD.CALPRML.AUDITF,DISP=MOD
+//*
+//*********************************************************************
+//* CALPRML SETS RETURN-CODE 4 IF ANY CONTROL CARD FAILED TO CALL     *
+//* GETPRML, CAME BACK WITH A BAD OUT-CODE, HIT A BAD CURSOR MID-     *
+//* FETCH, OR COULDN'T OPEN THE PRIOR TBLHIST GENERATION FOR DRIFT    *
+//* COMPARISON - FLAG IT FOR OPERATIONS INSTEAD OF LETTING THE        *
+//* CHANGE-MANAGEMENT PICKUP JOB RUN AGAINST A SHORT OR INCOMPLETE    *
+//* TBLCSV.                                                           *
+//*********************************************************************
+//CKRC     IF (RUNCPRML.RC > 4) THEN
+//NOTIFY   EXEC PGM=IEFBR14
+//SYSPRINT DD SYSOUT=*
+//*                CALPRML ENDED WITH A BAD RETURN CODE -
+//*                NOTIFY THE CATALOG-REPORTING ON-CALL
+//         ENDIF
