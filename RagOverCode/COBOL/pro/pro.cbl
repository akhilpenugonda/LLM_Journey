@@ -1,148 +1,544 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID.    CALPRML.
- 
- ENVIRONMENT DIVISION.
- CONFIGURATION SECTION.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.
-     SELECT REPOUT
-            ASSIGN TO UT-S-SYSPRINT.
- 
- DATA DIVISION.
- FILE SECTION.
- FD  REPOUT
-         RECORD CONTAINS 127 CHARACTERS
-         LABEL RECORDS ARE OMITTED
-         DATA RECORD IS REPREC.
- 01  REPREC                     PIC X(127).
- 
- WORKING-STORAGE SECTION.
-*****************************************************
-* MESSAGES FOR SQL CALL                             *
-*****************************************************
- 01  SQLREC.
-         02  BADMSG    PIC X(34) VALUE
-               ' SQL CALL FAILED DUE TO SQLCODE = '.
-         02  BADCODE   PIC +9(5) USAGE DISPLAY.
-         02  FILLER    PIC X(80) VALUE SPACES.
- 01  ERRMREC.
-         02  ERRMMSG   PIC X(12) VALUE ' SQLERRMC = '.
-         02  ERRMCODE  PIC X(70).
-         02  FILLER    PIC X(38) VALUE SPACES.
- 01  CALLREC.
-         02  CALLMSG   PIC X(28) VALUE
-               ' GETPRML FAILED DUE TO RC = '.
-         02  CALLCODE  PIC +9(5) USAGE DISPLAY.
-         02  FILLER    PIC X(42) VALUE SPACES.
- 01  RSLTREC.
-         02  RSLTMSG   PIC X(15) VALUE
-               ' TABLE NAME IS '.
-         02  TBLNAME   PIC X(18) VALUE SPACES.
-         02  FILLER    PIC X(87) VALUE SPACES.
-
-
-*****************************************************
-* WORK AREAS                                        *
-*****************************************************
- 01  PROCNM                     PIC X(18).
- 01  SCHEMA                     PIC X(8).
- 01  OUT-CODE                   PIC S9(9) USAGE COMP.
- 01  PARMLST.
-     49 PARMLEN         PIC S9(4) USAGE COMP.
-     49 PARMTXT         PIC X(254).
- 01  PARMBUF REDEFINES PARMLST.
-     49 PARBLEN         PIC S9(4) USAGE COMP.
-     49 PARMARRY        PIC X(127) OCCURS 2 TIMES.
- 01  NAME.
-     49 NAMELEN         PIC S9(4) USAGE COMP.
-     49 NAMETXT         PIC X(18).
- 77  PARMIND            PIC S9(4) COMP.
- 77  I                  PIC S9(4) COMP.
- 77  NUMLINES           PIC S9(4) COMP.
-*****************************************************
-* DECLARE A RESULT SET LOCATOR FOR THE RESULT SET   *
-* THAT IS RETURNED.                                 *
-*****************************************************
- 01  LOC                USAGE SQL TYPE IS
-                        RESULT-SET-LOCATOR VARYING.
- 
-*****************************************************
-* SQL INCLUDE FOR SQLCA                             *
-*****************************************************
-     EXEC SQL INCLUDE SQLCA  END-EXEC.
- 
- PROCEDURE DIVISION.
-*------------------
- PROG-START.
-          OPEN OUTPUT REPOUT.
-*                   OPEN OUTPUT FILE
-          MOVE 'DSN8EP2           ' TO PROCNM.
-*                   INPUT PARAMETER -- PROCEDURE TO BE FOUND
-          MOVE SPACES TO SCHEMA.
-*                   INPUT PARAMETER -- SCHEMA IN SYSROUTINES
-          MOVE -1 TO PARMIND.
-*                   THE PARMLST PARAMETER IS AN OUTPUT PARM.
-*                   MARK PARMLST PARAMETER AS NULL, SO THE DB2
-*                   REQUESTER DOES NOT HAVE TO SEND THE ENTIRE
-*                   PARMLST VARIABLE TO THE SERVER.  THIS
-*                   HELPS REDUCE NETWORK I/O TIME, BECAUSE
-*                   PARMLST IS FAIRLY LARGE.
-      EXEC SQL
-         CALL GETPRML(:PROCNM,
-                    :SCHEMA,
-                    :OUT-CODE,
-                    :PARMLST INDICATOR :PARMIND)
-      END-EXEC.
-
-*                   MAKE THE CALL
-          IF SQLCODE NOT EQUAL TO +466 THEN
-*                   IF CALL RETURNED BAD SQLCODE
-            MOVE SQLCODE TO BADCODE
-            WRITE REPREC FROM SQLREC
-            MOVE SQLERRMC TO ERRMCODE
-            WRITE REPREC FROM ERRMREC
-          ELSE
-            PERFORM GET-PARMS
-            PERFORM GET-RESULT-SET.
- PROG-END.
-          CLOSE REPOUT.
-*                   CLOSE OUTPUT FILE
-          GOBACK.
- PARMPRT.
-          MOVE SPACES TO REPREC.
-          WRITE REPREC FROM PARMARRY(I)
-             AFTER ADVANCING 1 LINE.
- GET-PARMS.
-*                   IF THE CALL WORKED,
-      IF OUT-CODE NOT EQUAL TO 0 THEN
-*                   DID GETPRML HIT AN ERROR?
-        MOVE OUT-CODE TO CALLCODE
-        WRITE REPREC FROM CALLREC
-      ELSE
-*                   EVERYTHING WORKED
-         DIVIDE 127 INTO PARMLEN GIVING NUMLINES ROUNDED
-*                   FIND OUT HOW MANY LINES TO PRINT
-         PERFORM PARMPRT VARYING I
-           FROM 1 BY 1 UNTIL I GREATER THAN NUMLINES.
- GET-RESULT-SET.
-*****************************************************
-* ASSUME YOU KNOW THAT ONE RESULT SET IS RETURNED,  *
-* AND YOU KNOW THE FORMAT OF THAT RESULT SET.       *
-* ALLOCATE A CURSOR FOR THE RESULT SET, AND FETCH   *
-* THE CONTENTS OF THE RESULT SET.                   *
-*****************************************************
-      EXEC SQL ASSOCIATE LOCATORS (:LOC)
-        WITH PROCEDURE GETPRML
-      END-EXEC.
-*                   LINK THE RESULT SET TO THE LOCATOR
-     EXEC SQL ALLOCATE C1 CURSOR FOR RESULT SET :LOC
-     END-EXEC.
-*                   LINK THE CURSOR TO THE RESULT SET
-     PERFORM GET-ROWS VARYING I
-      FROM 1 BY 1 UNTIL SQLCODE EQUAL TO +100.
- GET-ROWS.
-     EXEC SQL FETCH C1 INTO :NAME
-     END-EXEC.
-    MOVE NAME TO TBLNAME.
-    WRITE REPREC FROM RSLTREC
-      AFTER ADVANCING 1 LINE.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CALPRML.
+000030 AUTHOR.        R L HASKINS.
+000040 INSTALLATION.  DB2 CATALOG REPORTING.
+000050 DATE-WRITTEN.  03/14/1998.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080* MODIFICATION HISTORY                                          *
+000090* ---------------------------------------------------------------
+000100* 03/14/1998  RLH  ORIGINAL VERSION - LIST DSN8EP2 PARMS/TABLES  *
+000110* 08/09/2026  RLH  DRIVE PROCNM/SCHEMA FROM CTLCARD, ONE REPOUT  *
+000120*                  PER RUN INSTEAD OF ONE HARDCODED CALL         *
+000130* 08/09/2026  RLH  DECODE PARMARRY INTO NAME/TYPE/MODE COLUMNS   *
+000140* 08/09/2026  RLH  ADD PRIOR-RUN TABLE LIST AND ADDED/DROPPED    *
+000150*                  DRIFT REPORTING AGAINST A GDG OF TBLHIST      *
+000160* 08/09/2026  RLH  ADD REPORT HEADER/TRAILER AND ROW COUNT       *
+000170* 08/09/2026  RLH  ADD TBLCSV DELIMITED EXTRACT OF TABLE NAMES   *
+000180* 08/09/2026  RLH  ADD AUDITF RUN-HISTORY RECORD PER PROCEDURE   *
+000190* 08/09/2026  RLH  STOP CURSOR C1 CLEANLY ON NEGATIVE SQLCODE    *
+000200* 08/09/2026  RLH  SKIP GET-RESULT-SET WHEN OUT-CODE IS BAD      *
+000210******************************************************************
+000220
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT REPOUT
+000280            ASSIGN TO UT-S-SYSPRINT.
+000290     SELECT CTLCARD
+000300            ASSIGN TO UT-S-CTLCARD.
+000310     SELECT TBLHIST
+000320            ASSIGN TO UT-S-TBLHIST.
+000330     SELECT TBLPRIOR
+000340            ASSIGN TO UT-S-TBLPRIO
+000350            FILE STATUS IS TBLPRIOR-STATUS.
+000360     SELECT TBLCSV
+000370            ASSIGN TO UT-S-TBLCSV.
+000380     SELECT AUDITF
+000390            ASSIGN TO UT-S-AUDIT.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  REPOUT
+000440         RECORD CONTAINS 127 CHARACTERS
+000450         LABEL RECORDS ARE OMITTED
+000460         DATA RECORD IS REPREC.
+000470 01  REPREC                     PIC X(127).
+000480
+000490 FD  CTLCARD
+000500         RECORD CONTAINS 80 CHARACTERS
+000510         LABEL RECORDS ARE OMITTED
+000520         DATA RECORD IS CTL-RECORD.
+000530 01  CTL-RECORD.
+000540     05  CTL-PROCNM             PIC X(18).
+000550     05  CTL-SCHEMA             PIC X(08).
+000560     05  FILLER                 PIC X(54).
+000570
+000580 FD  TBLHIST
+000590         RECORD CONTAINS 44 CHARACTERS
+000600         LABEL RECORDS ARE OMITTED
+000610         DATA RECORD IS TBLHIST-REC.
+000620 01  TBLHIST-REC.
+000630     05  TH-SCHEMA              PIC X(08).
+000640     05  TH-PROCNM              PIC X(18).
+000650     05  TH-TBLNAME             PIC X(18).
+000660
+000670 FD  TBLPRIOR
+000680         RECORD CONTAINS 44 CHARACTERS
+000690         LABEL RECORDS ARE OMITTED
+000700         DATA RECORD IS TBLPRIOR-REC.
+000710 01  TBLPRIOR-REC.
+000720     05  TP-SCHEMA              PIC X(08).
+000730     05  TP-PROCNM              PIC X(18).
+000740     05  TP-TBLNAME             PIC X(18).
+000750
+000760 FD  TBLCSV
+000770         RECORD CONTAINS 80 CHARACTERS
+000780         LABEL RECORDS ARE OMITTED
+000790         DATA RECORD IS CSV-REC.
+000800 01  CSV-REC                    PIC X(80).
+000810
+000820 FD  AUDITF
+000830         RECORD CONTAINS 67 CHARACTERS
+000840         LABEL RECORDS ARE OMITTED
+000850         DATA RECORD IS AUDIT-REC.
+000860 01  AUDIT-REC.
+000870     05  AUD-DATE               PIC 9(08).
+000880     05  AUD-TIME               PIC 9(08).
+000890     05  AUD-PROCNM             PIC X(18).
+000900     05  AUD-SCHEMA             PIC X(08).
+000910     05  AUD-SQLCODE            PIC S9(05)
+000920                                 SIGN LEADING SEPARATE.
+000930     05  AUD-OUTCODE            PIC S9(09)
+000940                                 SIGN LEADING SEPARATE.
+000950     05  AUD-ROWCNT             PIC 9(09).
+000960
+000970 WORKING-STORAGE SECTION.
+000980******************************************************************
+000990* MESSAGES FOR SQL CALL                                         *
+001000******************************************************************
+001010 01  SQLREC.
+001020         02  BADMSG    PIC X(34) VALUE
+001030               ' SQL CALL FAILED DUE TO SQLCODE = '.
+001040         02  BADCODE   PIC +9(5) USAGE DISPLAY.
+001050         02  FILLER    PIC X(80) VALUE SPACES.
+001060 01  ERRMREC.
+001070         02  ERRMMSG   PIC X(12) VALUE ' SQLERRMC = '.
+001080         02  ERRMCODE  PIC X(70).
+001090         02  FILLER    PIC X(38) VALUE SPACES.
+001100 01  CALLREC.
+001110         02  CALLMSG   PIC X(28) VALUE
+001120               ' GETPRML FAILED DUE TO RC = '.
+001130         02  CALLCODE  PIC +9(5) USAGE DISPLAY.
+001140         02  FILLER    PIC X(42) VALUE SPACES.
+001150 01  RSLTREC.
+001160         02  RSLTMSG   PIC X(15) VALUE
+001170               ' TABLE NAME IS '.
+001180         02  TBLNAME   PIC X(18) VALUE SPACES.
+001190         02  FILLER    PIC X(87) VALUE SPACES.
+001200 01  PRIORERR.
+001210         02  PRIORMSG  PIC X(45) VALUE
+001220               ' PRIOR-GENERATION OPEN FAILED, FILE STATUS = '.
+001230         02  PRIORCODE PIC X(02).
+001240         02  FILLER    PIC X(80) VALUE SPACES.
+001250
+001260******************************************************************
+001270* REPORT HEADER, TRAILER AND DRIFT LINE LAYOUTS                 *
+001280******************************************************************
+001290 01  RPTHDR1.
+001300         02  FILLER    PIC X(30) VALUE
+001310               'CALPRML - STORED PROCEDURE  '.
+001320         02  FILLER    PIC X(20) VALUE
+001330               'PARAMETER/TABLE RPT'.
+001340         02  FILLER    PIC X(77) VALUE SPACES.
+001350 01  RPTHDR2.
+001360         02  FILLER    PIC X(10) VALUE 'RUN DATE: '.
+001370         02  HDR-DATE  PIC X(10).
+001380         02  FILLER    PIC X(04) VALUE SPACES.
+001390         02  FILLER    PIC X(08) VALUE 'PROCNM: '.
+001400         02  HDR-PROCNM PIC X(18).
+001410         02  FILLER    PIC X(04) VALUE SPACES.
+001420         02  FILLER    PIC X(08) VALUE 'SCHEMA: '.
+001430         02  HDR-SCHEMA PIC X(08).
+001440         02  FILLER    PIC X(57) VALUE SPACES.
+001450 01  RPTTRL.
+001460         02  FILLER    PIC X(24) VALUE
+001470               ' TOTAL TABLES RETURNED ='.
+001480         02  TRL-COUNT PIC ZZZ,ZZ9.
+001490         02  FILLER    PIC X(96) VALUE SPACES.
+001500 01  DRIFTREC.
+001510         02  FILLER      PIC X(10) VALUE SPACES.
+001520         02  DRIFT-FLAG  PIC X(07).
+001530         02  FILLER      PIC X(02) VALUE SPACES.
+001540         02  DRIFT-TABLE PIC X(18).
+001550         02  FILLER      PIC X(90) VALUE SPACES.
+001560
+001570******************************************************************
+001580* DECODED PARAMETER COLUMNS FOR THE PARMARRY SLICE              *
+001590******************************************************************
+001600 01  PARM-ENTRY.
+001610         02  PARM-NAME   PIC X(30).
+001620         02  PARM-TYPE   PIC X(20).
+001630         02  PARM-MODE   PIC X(08).
+001640         02  FILLER      PIC X(69).
+001650 01  PARMDTL.
+001660         02  FILLER      PIC X(03) VALUE SPACES.
+001670         02  FILLER      PIC X(11) VALUE 'PARM NAME: '.
+001680         02  PD-NAME     PIC X(30).
+001690         02  FILLER      PIC X(02) VALUE SPACES.
+001700         02  FILLER      PIC X(06) VALUE 'TYPE: '.
+001710         02  PD-TYPE     PIC X(20).
+001720         02  FILLER      PIC X(02) VALUE SPACES.
+001730         02  FILLER      PIC X(05) VALUE 'DIR: '.
+001740         02  PD-MODE     PIC X(08).
+001750         02  FILLER      PIC X(40) VALUE SPACES.
+001760
+001770******************************************************************
+001780* WORK AREAS                                                    *
+001790******************************************************************
+001800 01  PROCNM                     PIC X(18).
+001810 01  SCHEMA                     PIC X(8).
+001820 01  OUT-CODE                   PIC S9(9) USAGE COMP.
+001830 01  SAVE-SQLCODE               PIC S9(9) USAGE COMP.
+001840 01  PARMLST.
+001850     49 PARMLEN         PIC S9(4) USAGE COMP.
+001860     49 PARMTXT         PIC X(254).
+001870 01  PARMBUF REDEFINES PARMLST.
+001880     49 PARBLEN         PIC S9(4) USAGE COMP.
+001890     49 PARMARRY        PIC X(127) OCCURS 2 TIMES.
+001900 01  NAME.
+001910     49 NAMELEN         PIC S9(4) USAGE COMP.
+001920     49 NAMETXT         PIC X(18).
+001930 77  PARMIND            PIC S9(4) COMP.
+001940 77  I                  PIC S9(4) COMP.
+001950 77  NUMLINES           PIC S9(4) COMP.
+001960 77  RSLTCNT            PIC S9(9) COMP.
+001970 77  PX                 PIC S9(4) COMP.
+001980
+001990******************************************************************
+002000* SWITCHES                                                      *
+002010******************************************************************
+002020 01  CTLCARD-EOF-SW             PIC X(01) VALUE 'N'.
+002030     88  CTLCARD-EOF            VALUE 'Y'.
+002040 01  CURSOR-ABORT-SW            PIC X(01) VALUE 'N'.
+002050     88  CURSOR-ABORT           VALUE 'Y'.
+002060 01  PRIOR-EOF-SW               PIC X(01) VALUE 'N'.
+002070     88  PRIOR-EOF              VALUE 'Y'.
+002080 01  PRIOR-MATCH-SW             PIC X(01) VALUE 'N'.
+002090     88  PRIOR-MATCH            VALUE 'Y'.
+002100 01  JOB-FAILED-SW              PIC X(01) VALUE 'N'.
+002110     88  JOB-FAILED             VALUE 'Y'.
+002120 01  TBLPRIOR-STATUS            PIC X(02).
+002130
+002140******************************************************************
+002150* PRIOR-RUN TABLE LIST, LOADED FROM THE PRECEDING TBLHIST GDG   *
+002160* GENERATION FOR DRIFT COMPARISON                               *
+002170******************************************************************
+002180 01  PRIOR-TABLE.
+002190     05  PRIOR-ENTRY OCCURS 500 TIMES.
+002200         10  PRIOR-NAME         PIC X(18).
+002210         10  PRIOR-FOUND-SW     PIC X(01).
+002220             88  PRIOR-FOUND    VALUE 'Y'.
+002230 01  PRIOR-COUNT                PIC S9(4) COMP.
+002240
+002250******************************************************************
+002260* RUN DATE AND TIME FOR REPORT HEADER AND AUDIT RECORD          *
+002270******************************************************************
+002280 01  RUN-DATE                PIC 9(08).
+002290 01  RUN-DATE-R REDEFINES RUN-DATE.
+002300     05  RUN-YYYY            PIC 9(04).
+002310     05  RUN-MM              PIC 9(02).
+002320     05  RUN-DD              PIC 9(02).
+002330 01  RUN-TIME                PIC 9(08).
+002340
+002350******************************************************************
+002360* DECLARE A RESULT SET LOCATOR FOR THE RESULT SET               *
+002370* THAT IS RETURNED.                                             *
+002380******************************************************************
+002390 01  LOC                USAGE SQL TYPE IS
+002400                        RESULT-SET-LOCATOR VARYING.
+002410
+002420******************************************************************
+002430* SQL INCLUDE FOR SQLCA                                         *
+002440******************************************************************
+002450     EXEC SQL INCLUDE SQLCA  END-EXEC.
+002460
+002470 PROCEDURE DIVISION.
+002480******************************************************************
+002490* MAINLINE - OPEN THE REPORT, WORK THE CTLCARD DRIVER FILE ONE  *
+002500* PROCNM/SCHEMA PAIR AT A TIME, AND PRODUCE ONE CONSOLIDATED    *
+002510* REPOUT COVERING EVERY PAIR SUBMITTED.                         *
+002520******************************************************************
+002530 PROG-START.
+002540          OPEN OUTPUT REPOUT.
+002550*                   OPEN OUTPUT FILE
+002560          OPEN INPUT CTLCARD.
+002570*                   OPEN THE PROCNM/SCHEMA DRIVER FILE
+002580          OPEN OUTPUT TBLHIST.
+002590*                   OPEN TODAY'S TABLE-LIST GDG GENERATION
+002600          OPEN OUTPUT TBLCSV.
+002610*                   OPEN THE CHANGE-MANAGEMENT CSV EXTRACT
+002620          OPEN EXTEND AUDITF.
+002630*                   APPEND THIS RUN'S AUDIT RECORDS
+002640          ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+002650          ACCEPT RUN-TIME FROM TIME.
+002660          MOVE SPACES TO REPREC.
+002670          WRITE REPREC FROM RPTHDR1
+002680            AFTER ADVANCING 1 LINE.
+002690          PERFORM READ-CTLCARD.
+002700          PERFORM PROCESS-CTLCARD UNTIL CTLCARD-EOF.
+002710          CLOSE CTLCARD.
+002720 PROG-END.
+002730          CLOSE REPOUT.
+002740          CLOSE TBLHIST.
+002750          CLOSE TBLCSV.
+002760          CLOSE AUDITF.
+002770*                   CLOSE ALL OUTPUT FILES
+002780          IF JOB-FAILED THEN
+002790            MOVE 4 TO RETURN-CODE
+002800          ELSE
+002810            MOVE 0 TO RETURN-CODE
+002820          END-IF.
+002830          GOBACK.
+002840
+002850******************************************************************
+002860* READ ONE PROCNM/SCHEMA PAIR FROM THE CONTROL-CARD FILE        *
+002870******************************************************************
+002880 READ-CTLCARD.
+002890          READ CTLCARD
+002900            AT END MOVE 'Y' TO CTLCARD-EOF-SW.
+002910
+002920******************************************************************
+002930* DRIVE ONE GETPRML CALL FOR THE CURRENT CONTROL CARD AND       *
+002940* ADVANCE TO THE NEXT ONE                                       *
+002950******************************************************************
+002960 PROCESS-CTLCARD.
+002970          MOVE CTL-PROCNM TO PROCNM.
+002980*                   INPUT PARAMETER -- PROCEDURE TO BE FOUND
+002990          MOVE CTL-SCHEMA TO SCHEMA.
+003000*                   INPUT PARAMETER -- SCHEMA IN SYSROUTINES
+003010          MOVE -1 TO PARMIND.
+003020*                   THE PARMLST PARAMETER IS AN OUTPUT PARM.
+003030*                   MARK PARMLST PARAMETER AS NULL, SO THE DB2
+003040*                   REQUESTER DOES NOT HAVE TO SEND THE ENTIRE
+003050*                   PARMLST VARIABLE TO THE SERVER.  THIS
+003060*                   HELPS REDUCE NETWORK I/O TIME, BECAUSE
+003070*                   PARMLST IS FAIRLY LARGE.
+003080          MOVE ZERO TO RSLTCNT.
+003090          MOVE 'N' TO CURSOR-ABORT-SW.
+003100          MOVE -1 TO OUT-CODE.
+003110          PERFORM WRITE-PROC-HEADER.
+003120      EXEC SQL
+003130         CALL GETPRML(:PROCNM,
+003140                    :SCHEMA,
+003150                    :OUT-CODE,
+003160                    :PARMLST INDICATOR :PARMIND)
+003170      END-EXEC.
+003180          MOVE SQLCODE TO SAVE-SQLCODE.
+003190*                   MAKE THE CALL
+003200          IF SQLCODE NOT EQUAL TO +466 THEN
+003210*                   IF CALL RETURNED BAD SQLCODE
+003220            MOVE SQLCODE TO BADCODE
+003230            WRITE REPREC FROM SQLREC
+003240              AFTER ADVANCING 1 LINE
+003250            MOVE SQLERRMC TO ERRMCODE
+003260            WRITE REPREC FROM ERRMREC
+003270              AFTER ADVANCING 1 LINE
+003280            MOVE 'Y' TO JOB-FAILED-SW
+003290          ELSE
+003300            PERFORM GET-PARMS
+003310            IF OUT-CODE EQUAL TO 0
+003320              PERFORM GET-RESULT-SET
+003330            ELSE
+003340              MOVE 'Y' TO JOB-FAILED-SW
+003350            END-IF
+003360          END-IF.
+003370          PERFORM WRITE-AUDIT-RECORD.
+003380          PERFORM READ-CTLCARD.
+003390
+003400******************************************************************
+003410* WRITE THE RUN-DATE / PROCNM / SCHEMA SECTION HEADER FOR THE   *
+003420* CURRENT CONTROL CARD                                          *
+003430******************************************************************
+003440 WRITE-PROC-HEADER.
+003450          MOVE PROCNM TO HDR-PROCNM.
+003460          MOVE SCHEMA TO HDR-SCHEMA.
+003470          STRING RUN-MM   DELIMITED BY SIZE
+003480                 '/'         DELIMITED BY SIZE
+003490                 RUN-DD   DELIMITED BY SIZE
+003500                 '/'         DELIMITED BY SIZE
+003510                 RUN-YYYY DELIMITED BY SIZE
+003520            INTO HDR-DATE.
+003530          WRITE REPREC FROM RPTHDR2
+003540            AFTER ADVANCING 2 LINES.
+003550
+003560******************************************************************
+003570* APPEND THE AUDIT-TRAIL RECORD FOR THIS CONTROL CARD           *
+003580******************************************************************
+003590 WRITE-AUDIT-RECORD.
+003600          MOVE RUN-DATE TO AUD-DATE.
+003610          MOVE RUN-TIME TO AUD-TIME.
+003620          MOVE PROCNM TO AUD-PROCNM.
+003630          MOVE SCHEMA TO AUD-SCHEMA.
+003640          MOVE SAVE-SQLCODE TO AUD-SQLCODE.
+003650          MOVE OUT-CODE TO AUD-OUTCODE.
+003660          MOVE RSLTCNT TO AUD-ROWCNT.
+003670          WRITE AUDIT-REC.
+003680
+003690******************************************************************
+003700* DECODE ONE PARMARRY SLICE INTO NAME / TYPE / DIRECTION        *
+003710* COLUMNS                                                       *
+003720******************************************************************
+003730 PARMPRT.
+003740          MOVE SPACES TO REPREC.
+003750          MOVE PARMARRY(I) TO PARM-ENTRY.
+003760          MOVE SPACES TO PARMDTL.
+003770          MOVE PARM-NAME TO PD-NAME.
+003780          MOVE PARM-TYPE TO PD-TYPE.
+003790          MOVE PARM-MODE TO PD-MODE.
+003800          WRITE REPREC FROM PARMDTL
+003810             AFTER ADVANCING 1 LINE.
+003820 GET-PARMS.
+003830*                   IF THE CALL WORKED,
+003840     IF OUT-CODE NOT EQUAL TO 0 THEN
+003850*                   DID GETPRML HIT AN ERROR?
+003860       MOVE OUT-CODE TO CALLCODE
+003870       WRITE REPREC FROM CALLREC
+003880         AFTER ADVANCING 1 LINE
+003890     ELSE
+003900*                   EVERYTHING WORKED
+003910        DIVIDE 127 INTO PARMLEN GIVING NUMLINES ROUNDED
+003920*                   FIND OUT HOW MANY LINES TO PRINT
+003930        PERFORM PARMPRT VARYING I
+003940          FROM 1 BY 1 UNTIL I GREATER THAN NUMLINES.
+003950******************************************************************
+003960* ASSOCIATE AND ALLOCATE THE RESULT-SET CURSOR, FETCH EVERY     *
+003970* TABLE NAME, RETAIN THEM IN TBLHIST AND COMPARE AGAINST THE    *
+003980* PRIOR GDG GENERATION FOR ADDED/DROPPED DRIFT                  *
+003990******************************************************************
+004000 GET-RESULT-SET.
+004010          PERFORM LOAD-PRIOR-TABLE.
+004020          EXEC SQL ASSOCIATE LOCATORS (:LOC)
+004030            WITH PROCEDURE GETPRML
+004040          END-EXEC.
+004050*                   LINK THE RESULT SET TO THE LOCATOR
+004060          EXEC SQL ALLOCATE C1 CURSOR FOR RESULT SET :LOC
+004070          END-EXEC.
+004080*                   LINK THE CURSOR TO THE RESULT SET
+004090          PERFORM GET-ROWS VARYING I
+004100            FROM 1 BY 1 UNTIL SQLCODE EQUAL TO +100
+004110                            OR CURSOR-ABORT.
+004120          IF NOT CURSOR-ABORT THEN
+004130*                   ONLY TRUST THE DRIFT COMPARE WHEN THE CURSOR
+004140*                   RAN TO COMPLETION -- AN ABORTED FETCH LEAVES
+004150*                   UNMATCHED PRIOR TABLES UNKNOWN, NOT DROPPED
+004160            PERFORM REPORT-DROPPED-TABLES VARYING PX
+004170              FROM 1 BY 1 UNTIL PX GREATER THAN PRIOR-COUNT
+004180          END-IF.
+004190          MOVE RSLTCNT TO TRL-COUNT.
+004200          WRITE REPREC FROM RPTTRL
+004210            AFTER ADVANCING 2 LINES.
+004220
+004230******************************************************************
+004240* FETCH ONE ROW.  A NEGATIVE SQLCODE STOPS THE CURSOR CLEANLY   *
+004250* INSTEAD OF LOOPING OR ABENDING.                               *
+004260******************************************************************
+004270 GET-ROWS.
+004280          EXEC SQL FETCH C1 INTO :NAME
+004290          END-EXEC.
+004300          IF SQLCODE LESS THAN ZERO THEN
+004310*                   THE CURSOR WENT BAD MID-FETCH
+004320            MOVE SQLCODE TO BADCODE
+004330            WRITE REPREC FROM SQLREC
+004340              AFTER ADVANCING 1 LINE
+004350            MOVE SQLERRMC TO ERRMCODE
+004360            WRITE REPREC FROM ERRMREC
+004370              AFTER ADVANCING 1 LINE
+004380            MOVE 'Y' TO CURSOR-ABORT-SW
+004390            MOVE 'Y' TO JOB-FAILED-SW
+004400            EXEC SQL CLOSE C1
+004410            END-EXEC
+004420          ELSE
+004430            IF SQLCODE NOT EQUAL TO +100 THEN
+004440              MOVE NAMETXT TO TBLNAME
+004450              ADD 1 TO RSLTCNT
+004460              WRITE REPREC FROM RSLTREC
+004470                AFTER ADVANCING 1 LINE
+004480              MOVE SCHEMA TO TH-SCHEMA
+004490              MOVE PROCNM TO TH-PROCNM
+004500              MOVE TBLNAME TO TH-TBLNAME
+004510              WRITE TBLHIST-REC
+004520              MOVE SPACES TO CSV-REC
+004530              STRING SCHEMA  DELIMITED BY SPACE
+004540                     ','     DELIMITED BY SIZE
+004550                     PROCNM  DELIMITED BY SPACE
+004560                     ','     DELIMITED BY SIZE
+004570                     TBLNAME DELIMITED BY SPACE
+004580                INTO CSV-REC
+004590              WRITE CSV-REC
+004600              PERFORM MARK-PRIOR-FOUND
+004610            END-IF
+004620          END-IF.
+004630
+004640******************************************************************
+004650* LOOK UP TBLNAME IN THE PRIOR-RUN TABLE.  A TABLE THAT SHOWS   *
+004660* UP TODAY BUT WASN'T IN THE PRIOR GENERATION IS FLAGGED ADDED  *
+004670******************************************************************
+004680 MARK-PRIOR-FOUND.
+004690          MOVE 'N' TO PRIOR-MATCH-SW.
+004700          PERFORM SEARCH-PRIOR-TABLE VARYING PX
+004710            FROM 1 BY 1 UNTIL PX GREATER THAN PRIOR-COUNT
+004720                            OR PRIOR-MATCH.
+004730          IF NOT PRIOR-MATCH THEN
+004740            MOVE SPACES TO DRIFTREC
+004750            MOVE 'ADDED' TO DRIFT-FLAG
+004760            MOVE TBLNAME TO DRIFT-TABLE
+004770            WRITE REPREC FROM DRIFTREC
+004780              AFTER ADVANCING 1 LINE
+004790          END-IF.
+004800
+004810 SEARCH-PRIOR-TABLE.
+004820          IF PRIOR-NAME(PX) EQUAL TO TBLNAME THEN
+004830            MOVE 'Y' TO PRIOR-FOUND-SW(PX)
+004840            MOVE 'Y' TO PRIOR-MATCH-SW
+004850          END-IF.
+004860
+004870******************************************************************
+004880* ANY PRIOR-RUN TABLE NEVER MATCHED ABOVE DROPPED OUT OF THE    *
+004890* CATALOG BETWEEN RUNS                                          *
+004900******************************************************************
+004910 REPORT-DROPPED-TABLES.
+004920          IF PRIOR-FOUND-SW(PX) NOT EQUAL TO 'Y' THEN
+004930            MOVE SPACES TO DRIFTREC
+004940            MOVE 'DROPPED' TO DRIFT-FLAG
+004950            MOVE PRIOR-NAME(PX) TO DRIFT-TABLE
+004960            WRITE REPREC FROM DRIFTREC
+004970              AFTER ADVANCING 1 LINE
+004980          END-IF.
+004990
+005000******************************************************************
+005010* LOAD THE PRIOR TBLHIST GDG GENERATION'S TABLE LIST FOR THE    *
+005020* CURRENT PROCNM/SCHEMA SO IT CAN BE DIFFED AGAINST TODAY       *
+005030******************************************************************
+005040 LOAD-PRIOR-TABLE.
+005050          MOVE ZERO TO PRIOR-COUNT.
+005060          PERFORM INIT-PRIOR-ENTRY VARYING PX
+005070            FROM 1 BY 1 UNTIL PX GREATER THAN 500.
+005080          OPEN INPUT TBLPRIOR.
+005090          IF TBLPRIOR-STATUS EQUAL TO '00' THEN
+005100            MOVE 'N' TO PRIOR-EOF-SW
+005110            PERFORM READ-PRIOR-RECORD
+005120            PERFORM LOAD-PRIOR-ENTRY UNTIL PRIOR-EOF
+005130            CLOSE TBLPRIOR
+005140          ELSE
+005150            IF TBLPRIOR-STATUS NOT EQUAL TO '35' THEN
+005160*                   A STATUS OTHER THAN '35' (DATASET NOT FOUND)
+005170*                   MEANS THE OPEN GENUINELY FAILED - FLAG IT SO
+005180*                   A DRIFT SECTION THAT NEVER RUNS ISN'T MISTAKEN
+005190*                   FOR A CLEAN FIRST RUN
+005200              MOVE TBLPRIOR-STATUS TO PRIORCODE
+005210              WRITE REPREC FROM PRIORERR
+005220                AFTER ADVANCING 1 LINE
+005230              MOVE 'Y' TO JOB-FAILED-SW
+005240            END-IF
+005250*                   NO PRIOR GENERATION YET - TREAT AS FIRST RUN
+005260            MOVE 'Y' TO PRIOR-EOF-SW
+005270          END-IF.
+005280
+005290 INIT-PRIOR-ENTRY.
+005300          MOVE SPACES TO PRIOR-NAME(PX).
+005310          MOVE 'N' TO PRIOR-FOUND-SW(PX).
+005320
+005330 READ-PRIOR-RECORD.
+005340          READ TBLPRIOR
+005350            AT END MOVE 'Y' TO PRIOR-EOF-SW.
+005360
+005370 LOAD-PRIOR-ENTRY.
+005380          IF TP-PROCNM EQUAL TO PROCNM
+005390             AND TP-SCHEMA EQUAL TO SCHEMA
+005400             AND PRIOR-COUNT LESS THAN 500 THEN
+005410            ADD 1 TO PRIOR-COUNT
+005420            MOVE TP-TBLNAME TO PRIOR-NAME(PRIOR-COUNT)
+005430          END-IF.
+005440          PERFORM READ-PRIOR-RECORD.
